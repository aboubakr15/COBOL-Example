@@ -5,7 +5,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS INPUT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "except.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "ranges.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpnt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,8 +37,123 @@
            02 EMP-ID           PIC 9(5).
            02 EMP-NAME         PIC X(20).
            02 EMP-SALARY       PIC 9(7)V99.
+           02 DEPT-CODE        PIC 9(2).
+           02 PAY-GRADE        PIC X(2).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD.
+           02 OUTPUT-EMP-ID      PIC 9(5).
+           02 OUTPUT-EMP-NAME    PIC X(20).
+           02 OUTPUT-EMP-SALARY  PIC 9(7)V99.
+           02 OUTPUT-DEPT-CODE   PIC 9(2).
+           02 OUTPUT-PAY-GRADE   PIC X(2).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           02 EXCEPTION-EMP-ID      PIC 9(5).
+           02 EXCEPTION-EMP-NAME    PIC X(20).
+           02 EXCEPTION-EMP-SALARY  PIC 9(7)V99.
+           02 EXCEPTION-DEPT-CODE   PIC 9(2).
+           02 EXCEPTION-PAY-GRADE   PIC X(2).
+           02 EXCEPTION-REASON      PIC X(30).
+
+       FD PARM-FILE.
+       01 PARM-RECORD.
+           02 CARD-MODE             PIC X.
+               88 CARD-IS-RANGE        VALUE 'R'.
+               88 CARD-IS-LOOKUP       VALUE 'L'.
+               88 CARD-IS-ID-LIST      VALUE 'I'.
+               88 CARD-IS-SALARY       VALUE 'S'.
+           02 CARD-START-LINE       PIC 9(5).
+           02 CARD-END-LINE         PIC 9(5).
+           02 CARD-LOOKUP-ID        PIC 9(5).
+           02 CARD-ID-LIST-COUNT    PIC 9(2).
+           02 CARD-ID-LIST-GROUP.
+               03 CARD-ID-LIST-TABLE  OCCURS 10 TIMES
+                                       PIC 9(5).
+           02 CARD-MIN-SALARY       PIC 9(7)V99.
+           02 CARD-MAX-SALARY       PIC 9(7)V99.
+           02 CARD-SALARY-CEILING   PIC 9(7)V99.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-CARD-NUMBER   PIC 9(5).
+           02 CKPT-START-LINE    PIC 9(5).
+           02 CKPT-END-LINE      PIC 9(5).
+           02 CKPT-CURRENT-LINE  PIC 9(5).
+           02 CKPT-RECORD-COUNT    PIC 9(7).
+           02 CKPT-TOTAL-SALARY    PIC 9(9)V99.
+           02 CKPT-EXCEPTION-COUNT PIC 9(7).
+           02 CKPT-STATUS        PIC X.
+               88 CKPT-IN-PROGRESS  VALUE 'I'.
+               88 CKPT-COMPLETE     VALUE 'C'.
+           02 CKPT-LAST-COMPLETE-CARD  PIC 9(5).
+           02 CKPT-SALARY-CEILING      PIC 9(7)V99.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           02 AUDIT-DATE          PIC 9(8).
+           02 AUDIT-TIME          PIC 9(8).
+           02 AUDIT-USER          PIC X(20).
+           02 AUDIT-MODE          PIC X.
+           02 AUDIT-START-LINE    PIC 9(5).
+           02 AUDIT-END-LINE      PIC 9(5).
+           02 AUDIT-RECORD-COUNT  PIC 9(7).
+           02 AUDIT-SALARY-MIN       PIC 9(7)V99.
+           02 AUDIT-SALARY-MAX       PIC 9(7)V99.
+           02 AUDIT-ID-LIST-COUNT    PIC 9(2).
+           02 AUDIT-ID-LIST-GROUP.
+               03 AUDIT-ID-LIST-TABLE  OCCURS 10 TIMES
+                                       PIC 9(5).
+           02 AUDIT-LOOKUP-ID        PIC 9(5).
 
        WORKING-STORAGE SECTION.
+       01 INPUT-FILE-STATUS      PIC XX VALUE "00".
+           88 INPUT-FILE-OK        VALUE "00".
+
+       01 INPUT-FILE-OPEN-SWITCH PIC X VALUE 'N'.
+           88 INPUT-FILE-OPENED-OK VALUE 'Y'.
+
+       01 AUDIT-FILE-STATUS      PIC XX VALUE "00".
+       01 EXCEPTION-FILE-STATUS PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS    PIC XX VALUE "00".
+
+       01 CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+       01 CHECKPOINT-INTERVAL    PIC 9(5) COMP VALUE 100.
+       01 CHECKPOINT-REMAINDER   PIC 9(5) COMP VALUE 0.
+       01 RESUME-LINE            PIC 9(5) VALUE 0.
+
+       01 CARD-SEQUENCE-NUMBER   PIC 9(5) COMP VALUE 0.
+       01 RESUME-CARD-NUMBER     PIC 9(5) COMP VALUE 0.
+       01 LAST-COMPLETE-CARD-NUMBER PIC 9(5) COMP VALUE 0.
+
+       01 PARM-FILE-STATUS      PIC XX VALUE "00".
+
+       01 RUN-MODE-SWITCH       PIC X VALUE 'I'.
+           88 BATCH-MODE          VALUE 'B'.
+           88 INTERACTIVE-MODE    VALUE 'I'.
+
+       01 PARM-EOF-SWITCH       PIC X VALUE 'N'.
+           88 PARM-END-OF-FILE    VALUE 'Y'.
+
+       01 SELECTION-MODE-SWITCH PIC X VALUE 'R'.
+           88 MODE-IS-RANGE        VALUE 'R'.
+           88 MODE-IS-LOOKUP       VALUE 'L'.
+           88 MODE-IS-ID-LIST      VALUE 'I'.
+           88 MODE-IS-SALARY       VALUE 'S'.
+
+       01 LOOKUP-EMP-ID         PIC 9(5).
+
+       01 EMP-ID-LIST-COUNT     PIC 9(2) VALUE 0.
+       01 EMP-ID-LIST-TABLE.
+           02 EMP-ID-LIST-ENTRY   OCCURS 10 TIMES
+                                   PIC 9(5).
+       01 EMP-ID-LIST-INDEX     PIC 9(2) COMP VALUE 0.
+
+       01 SALARY-RANGE-LIMITS.
+           02 SALARY-MIN           PIC 9(7)V99 VALUE 0.
+           02 SALARY-MAX           PIC 9(7)V99 VALUE 0.
+
        01 VARIABLES.
            02 START-LINE     PIC 9(5).
            02 END-LINE       PIC 9(5).
@@ -23,19 +161,387 @@
            02 EOF            PIC X VALUE 'N'.
                88 END-OF-FILE   VALUE 'Y'.
 
+       01 RANGE-TOTALS.
+           02 RECORD-COUNT    PIC 9(7) VALUE 0.
+           02 TOTAL-SALARY    PIC 9(9)V99 VALUE 0.
+           02 AVERAGE-SALARY  PIC 9(7)V99 VALUE 0.
+
+       01 VALIDATION-LIMITS.
+           02 MAXIMUM-VALID-SALARY  PIC 9(7)V99 VALUE 500000.00.
+
+       01 VALIDATION-SWITCH     PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID     VALUE 'Y'.
+           88 RECORD-IS-INVALID   VALUE 'N'.
+
+       01 DUPLICATE-SWITCH      PIC X VALUE 'N'.
+           88 DUPLICATE-ID-FOUND  VALUE 'Y'.
+
+       01 EXCEPTION-COUNT       PIC 9(7) VALUE 0.
+
+       01 SEEN-ID-TABLE.
+           02 SEEN-ID-COUNT     PIC 9(2) COMP VALUE 0.
+           02 SEEN-ID-ENTRY     OCCURS 10 TIMES
+                                PIC 9(5).
+           02 SEEN-ID-INDEX     PIC 9(2) COMP VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM GET-LINE-RANGE.
+           PERFORM DETERMINE-RUN-MODE.
 
-           OPEN INPUT INPUT-FILE.
+           PERFORM OPEN-EXCEPTION-FILE.
+           PERFORM OPEN-OUTPUT-FILE.
+           PERFORM OPEN-AUDIT-FILE.
 
-           PERFORM READ-AND-PRINT-LINES.
+           PERFORM PROCESS-RANGES.
 
-           CLOSE INPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE AUDIT-FILE.
 
            STOP RUN.
 
 
+       OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+
+       OPEN-OUTPUT-FILE.
+           OPEN EXTEND OUTPUT-FILE.
+
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+
+       DETERMINE-RUN-MODE.
+           OPEN INPUT PARM-FILE.
+
+           IF PARM-FILE-STATUS = "00"
+               SET BATCH-MODE TO TRUE
+           ELSE
+               SET INTERACTIVE-MODE TO TRUE
+           END-IF.
+
+
+       PROCESS-RANGES.
+           IF BATCH-MODE
+               PERFORM CHECK-FOR-BATCH-CHECKPOINT
+               MOVE 0 TO CARD-SEQUENCE-NUMBER
+               PERFORM UNTIL PARM-END-OF-FILE
+                   READ PARM-FILE
+                       AT END
+                           SET PARM-END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO CARD-SEQUENCE-NUMBER
+                           IF CARD-SEQUENCE-NUMBER <= RESUME-CARD-NUMBER
+                               DISPLAY "Card " CARD-SEQUENCE-NUMBER
+                                       " already completed on a prior "
+                                       "run - skipping."
+                           ELSE
+                               PERFORM PROCESS-RANGE-CARD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+               PERFORM CLEAR-BATCH-CHECKPOINT
+           ELSE
+               PERFORM GET-SELECTION-MODE
+               IF MODE-IS-LOOKUP
+                   PERFORM GET-LOOKUP-EMP-ID
+                   PERFORM PROCESS-ONE-LOOKUP
+               ELSE
+                   IF MODE-IS-ID-LIST
+                       PERFORM GET-EMP-ID-LIST
+                       PERFORM PROCESS-ONE-ID-LIST
+                   ELSE
+                       IF MODE-IS-SALARY
+                           PERFORM GET-SALARY-RANGE
+                           PERFORM PROCESS-SALARY-RANGE
+                       ELSE
+                           PERFORM GET-LINE-RANGE
+                           PERFORM PROCESS-ONE-RANGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       PROCESS-RANGE-CARD.
+           IF CARD-SALARY-CEILING > 0
+               MOVE CARD-SALARY-CEILING TO MAXIMUM-VALID-SALARY
+           END-IF.
+
+           MOVE CARD-MODE TO SELECTION-MODE-SWITCH
+
+           IF CARD-IS-LOOKUP
+               MOVE CARD-LOOKUP-ID TO LOOKUP-EMP-ID
+               PERFORM PROCESS-ONE-LOOKUP
+           ELSE
+               IF CARD-IS-ID-LIST
+                   IF CARD-ID-LIST-COUNT < 1 OR CARD-ID-LIST-COUNT > 10
+                       DISPLAY "ERROR: Invalid EMP-ID list card "
+                               "skipped - count must be 1-10."
+                   ELSE
+                       MOVE CARD-ID-LIST-COUNT TO EMP-ID-LIST-COUNT
+                       MOVE CARD-ID-LIST-GROUP TO EMP-ID-LIST-TABLE
+                       PERFORM PROCESS-ONE-ID-LIST
+                   END-IF
+               ELSE
+                   IF CARD-IS-SALARY
+                       MOVE CARD-MIN-SALARY TO SALARY-MIN
+                       MOVE CARD-MAX-SALARY TO SALARY-MAX
+
+                       IF SALARY-MIN > SALARY-MAX
+                           DISPLAY "ERROR: Invalid salary range card "
+                                   "skipped."
+                       ELSE
+                           PERFORM PROCESS-SALARY-RANGE
+                       END-IF
+                   ELSE
+                       MOVE CARD-START-LINE TO START-LINE
+                       MOVE CARD-END-LINE TO END-LINE
+
+                       IF START-LINE > END-LINE
+                           DISPLAY "ERROR: Invalid range card "
+                                   "skipped."
+                       ELSE
+                           PERFORM PROCESS-ONE-RANGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       PROCESS-ONE-RANGE.
+           PERFORM RESET-RANGE-COUNTERS
+           PERFORM CHECK-FOR-CHECKPOINT
+           PERFORM OPEN-INPUT-FILE
+
+           IF INPUT-FILE-OPENED-OK
+               PERFORM START-AT-LOWEST-EMP-ID
+               PERFORM READ-AND-PRINT-LINES
+               CLOSE INPUT-FILE
+               PERFORM WRITE-CHECKPOINT-COMPLETE
+           END-IF.
+
+           PERFORM PRINT-RANGE-SUMMARY.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+       OPEN-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+
+           IF INPUT-FILE-OK
+               SET INPUT-FILE-OPENED-OK TO TRUE
+           ELSE
+               MOVE 'N' TO INPUT-FILE-OPEN-SWITCH
+               DISPLAY "ERROR: input.dat is missing or cannot be "
+                       "opened - no records processed."
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+
+       START-AT-LOWEST-EMP-ID.
+           MOVE ZEROS TO EMP-ID
+           START INPUT-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO EOF
+           END-START.
+
+
+       RESET-RANGE-COUNTERS.
+           MOVE 'N' TO EOF
+           MOVE 0   TO RECORD-COUNT
+           MOVE 0   TO TOTAL-SALARY
+           MOVE 0   TO AVERAGE-SALARY
+           MOVE 0   TO EXCEPTION-COUNT
+           MOVE 0   TO SEEN-ID-COUNT
+
+           COMPUTE CURRENT-LINE = START-LINE - 1.
+           COMPUTE RESUME-LINE  = START-LINE - 1.
+
+
+       CHECK-FOR-BATCH-CHECKPOINT.
+           MOVE 0 TO RESUME-CARD-NUMBER
+           MOVE 0 TO LAST-COMPLETE-CARD-NUMBER
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-COMPLETE-CARD
+                           TO LAST-COMPLETE-CARD-NUMBER
+                       MOVE CKPT-LAST-COMPLETE-CARD
+                           TO RESUME-CARD-NUMBER
+                       IF CKPT-SALARY-CEILING > 0
+                           MOVE CKPT-SALARY-CEILING
+                               TO MAXIMUM-VALID-SALARY
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       CLEAR-BATCH-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FILE-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-CARD-NUMBER = CARD-SEQUENCE-NUMBER AND
+                          CKPT-START-LINE = START-LINE AND
+                          CKPT-END-LINE = END-LINE AND
+                          CKPT-IN-PROGRESS
+                           MOVE CKPT-CURRENT-LINE  TO RESUME-LINE
+                           MOVE CKPT-CURRENT-LINE  TO CURRENT-LINE
+                           MOVE CKPT-RECORD-COUNT    TO RECORD-COUNT
+                           MOVE CKPT-TOTAL-SALARY    TO TOTAL-SALARY
+                           MOVE CKPT-EXCEPTION-COUNT TO EXCEPTION-COUNT
+                           DISPLAY "Resuming range " START-LINE "-"
+                                   END-LINE " at line " CURRENT-LINE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       CHECKPOINT-IF-DUE.
+           DIVIDE CURRENT-LINE BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-REMAINDER
+               REMAINDER CHECKPOINT-REMAINDER.
+
+           IF CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT-IN-PROGRESS
+           END-IF.
+
+
+       WRITE-CHECKPOINT-IN-PROGRESS.
+           MOVE CARD-SEQUENCE-NUMBER TO CKPT-CARD-NUMBER
+           MOVE START-LINE           TO CKPT-START-LINE
+           MOVE END-LINE             TO CKPT-END-LINE
+           MOVE CURRENT-LINE         TO CKPT-CURRENT-LINE
+           MOVE RECORD-COUNT         TO CKPT-RECORD-COUNT
+           MOVE TOTAL-SALARY         TO CKPT-TOTAL-SALARY
+           MOVE EXCEPTION-COUNT      TO CKPT-EXCEPTION-COUNT
+           MOVE LAST-COMPLETE-CARD-NUMBER TO CKPT-LAST-COMPLETE-CARD
+           MOVE MAXIMUM-VALID-SALARY TO CKPT-SALARY-CEILING
+           SET CKPT-IN-PROGRESS TO TRUE
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM WRITE-CHECKPOINT-RECORD-CHECKED.
+
+
+       WRITE-CHECKPOINT-COMPLETE.
+           MOVE CARD-SEQUENCE-NUMBER TO LAST-COMPLETE-CARD-NUMBER
+
+           MOVE CARD-SEQUENCE-NUMBER TO CKPT-CARD-NUMBER
+           MOVE START-LINE           TO CKPT-START-LINE
+           MOVE END-LINE             TO CKPT-END-LINE
+           MOVE CURRENT-LINE         TO CKPT-CURRENT-LINE
+           MOVE RECORD-COUNT         TO CKPT-RECORD-COUNT
+           MOVE TOTAL-SALARY         TO CKPT-TOTAL-SALARY
+           MOVE EXCEPTION-COUNT      TO CKPT-EXCEPTION-COUNT
+           MOVE LAST-COMPLETE-CARD-NUMBER TO CKPT-LAST-COMPLETE-CARD
+           MOVE MAXIMUM-VALID-SALARY TO CKPT-SALARY-CEILING
+           SET CKPT-COMPLETE TO TRUE
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM WRITE-CHECKPOINT-RECORD-CHECKED.
+
+
+       WRITE-CHECKPOINT-RECORD-CHECKED.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: Unable to open " "checkpnt.dat"
+                       " for writing - status " CHECKPOINT-FILE-STATUS
+                       " - restart may not resume correctly."
+               IF RETURN-CODE = 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               WRITE CHECKPOINT-RECORD
+
+               IF CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "WARNING: Unable to write checkpoint "
+                           "record - status " CHECKPOINT-FILE-STATUS
+                           " - restart may not resume correctly."
+                   IF RETURN-CODE = 0
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+       GET-SELECTION-MODE.
+           DISPLAY "Enter R=line range, L=look up one EMP-ID, "
+                   "I=EMP-ID list, S=salary range: ".
+           ACCEPT SELECTION-MODE-SWITCH.
+
+           IF NOT MODE-IS-RANGE AND NOT MODE-IS-LOOKUP AND
+              NOT MODE-IS-ID-LIST AND NOT MODE-IS-SALARY
+               DISPLAY "ERROR: Enter R, L, I, or S."
+               GO TO GET-SELECTION-MODE.
+
+
+       GET-LOOKUP-EMP-ID.
+           DISPLAY "Please enter the EMP-ID to look up: ".
+           ACCEPT LOOKUP-EMP-ID.
+
+
+       GET-EMP-ID-LIST.
+           DISPLAY "How many EMP-IDs do you want (1-10)? ".
+           ACCEPT EMP-ID-LIST-COUNT.
+
+           IF EMP-ID-LIST-COUNT < 1 OR EMP-ID-LIST-COUNT > 10
+               DISPLAY "ERROR: Enter a count from 1 to 10."
+               GO TO GET-EMP-ID-LIST.
+
+           SET EMP-ID-LIST-INDEX TO 1
+           PERFORM UNTIL EMP-ID-LIST-INDEX > EMP-ID-LIST-COUNT
+               DISPLAY "  EMP-ID #" EMP-ID-LIST-INDEX ": "
+               ACCEPT EMP-ID-LIST-ENTRY (EMP-ID-LIST-INDEX)
+               SET EMP-ID-LIST-INDEX UP BY 1
+           END-PERFORM.
+
+
+       GET-SALARY-RANGE.
+           DISPLAY "Please enter the minimum salary: ".
+           ACCEPT SALARY-MIN.
+
+           DISPLAY "Please enter the maximum salary: ".
+           ACCEPT SALARY-MAX.
+
+           IF SALARY-MIN > SALARY-MAX
+               DISPLAY "ERROR: Minimum salary must be <= maximum."
+               GO TO GET-SALARY-RANGE.
+
+
        GET-LINE-RANGE.
            DISPLAY "Please enter the starting line number: ".
            ACCEPT START-LINE.
@@ -47,13 +553,10 @@
                DISPLAY "ERROR: Starting line must be <= ending line."
                GO TO GET-LINE-RANGE.
 
-           COMPUTE CURRENT-LINE = START-LINE - 1.
-           
-
 
        READ-AND-PRINT-LINES.
-           PERFORM UNTIL END-OF-FILE
-               READ INPUT-FILE
+           PERFORM UNTIL END-OF-FILE OR CURRENT-LINE >= END-LINE
+               READ INPUT-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
@@ -62,11 +565,267 @@
            END-PERFORM.
 
 
+       PROCESS-ONE-LOOKUP.
+           PERFORM RESET-RANGE-COUNTERS
+           PERFORM OPEN-INPUT-FILE
+
+           IF INPUT-FILE-OPENED-OK
+               MOVE LOOKUP-EMP-ID TO EMP-ID
+               READ INPUT-FILE RECORD KEY IS EMP-ID
+                   INVALID KEY
+                       DISPLAY "No employee found with EMP-ID "
+                               LOOKUP-EMP-ID
+                   NOT INVALID KEY
+                       PERFORM VALIDATE-RECORD
+                       IF RECORD-IS-INVALID
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                           DISPLAY "EMP-ID " EMP-ID ": "
+                                   EMP-NAME " " EMP-SALARY
+                                   " " DEPT-CODE " " PAY-GRADE
+                           ADD 1 TO RECORD-COUNT
+                           ADD EMP-SALARY TO TOTAL-SALARY
+                           PERFORM WRITE-OUTPUT-RECORD
+                       END-IF
+               END-READ
+
+               CLOSE INPUT-FILE
+
+               IF BATCH-MODE
+                   PERFORM WRITE-CHECKPOINT-COMPLETE
+               END-IF
+           END-IF.
+
+           PERFORM PRINT-RANGE-SUMMARY.
+
+           MOVE 0 TO START-LINE
+           MOVE 0 TO END-LINE
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+       PROCESS-ONE-ID-LIST.
+           PERFORM RESET-RANGE-COUNTERS
+           PERFORM OPEN-INPUT-FILE
+
+           IF INPUT-FILE-OPENED-OK
+               SET EMP-ID-LIST-INDEX TO 1
+               PERFORM UNTIL EMP-ID-LIST-INDEX > EMP-ID-LIST-COUNT
+                   MOVE EMP-ID-LIST-ENTRY (EMP-ID-LIST-INDEX)
+                       TO EMP-ID
+                   READ INPUT-FILE RECORD KEY IS EMP-ID
+                       INVALID KEY
+                           DISPLAY "No employee found with EMP-ID "
+                                   EMP-ID
+                       NOT INVALID KEY
+                           PERFORM VALIDATE-RECORD
+                           IF RECORD-IS-INVALID
+                               PERFORM WRITE-EXCEPTION-RECORD
+                           ELSE
+                               DISPLAY "EMP-ID " EMP-ID ": "
+                                       EMP-NAME " " EMP-SALARY
+                                       " " DEPT-CODE " " PAY-GRADE
+                               ADD 1 TO RECORD-COUNT
+                               ADD EMP-SALARY TO TOTAL-SALARY
+                               PERFORM WRITE-OUTPUT-RECORD
+                           END-IF
+                   END-READ
+                   SET EMP-ID-LIST-INDEX UP BY 1
+               END-PERFORM
+
+               CLOSE INPUT-FILE
+
+               IF BATCH-MODE
+                   PERFORM WRITE-CHECKPOINT-COMPLETE
+               END-IF
+           END-IF.
+
+           PERFORM PRINT-RANGE-SUMMARY.
+
+           MOVE 0 TO START-LINE
+           MOVE 0 TO END-LINE
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+       PROCESS-SALARY-RANGE.
+           PERFORM RESET-RANGE-COUNTERS
+           PERFORM OPEN-INPUT-FILE
+
+           IF INPUT-FILE-OPENED-OK
+               PERFORM READ-AND-PRINT-SALARY-RANGE
+               CLOSE INPUT-FILE
+
+               IF BATCH-MODE
+                   PERFORM WRITE-CHECKPOINT-COMPLETE
+               END-IF
+           END-IF.
+
+           PERFORM PRINT-RANGE-SUMMARY.
+
+           MOVE 0 TO START-LINE
+           MOVE 0 TO END-LINE
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+       READ-AND-PRINT-SALARY-RANGE.
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM VALIDATE-RECORD
+                       IF RECORD-IS-INVALID
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                           IF EMP-SALARY >= SALARY-MIN AND
+                              EMP-SALARY <= SALARY-MAX
+                               DISPLAY "EMP-ID " EMP-ID ": "
+                                       EMP-NAME " " EMP-SALARY
+                                       " " DEPT-CODE " " PAY-GRADE
+                               ADD 1 TO RECORD-COUNT
+                               ADD EMP-SALARY TO TOTAL-SALARY
+                               PERFORM WRITE-OUTPUT-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+
        PRINT-LINE.
            ADD 1 TO CURRENT-LINE
 
-           IF CURRENT-LINE >= START-LINE AND 
-              CURRENT-LINE <= END-LINE
-               DISPLAY "Line " CURRENT-LINE ": "
-                       EMP-ID " " EMP-NAME " " EMP-SALARY
+           IF CURRENT-LINE > RESUME-LINE
+               PERFORM VALIDATE-RECORD
+
+               IF RECORD-IS-INVALID
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   IF CURRENT-LINE >= START-LINE AND
+                      CURRENT-LINE <= END-LINE
+                       DISPLAY "Line " CURRENT-LINE ": "
+                               EMP-ID " " EMP-NAME " " EMP-SALARY
+                               " " DEPT-CODE " " PAY-GRADE
+                       ADD 1 TO RECORD-COUNT
+                       ADD EMP-SALARY TO TOTAL-SALARY
+                       PERFORM WRITE-OUTPUT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM CHECKPOINT-IF-DUE.
+
+
+       VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACE TO EXCEPTION-REASON
+
+           IF EMP-SALARY = 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "ZERO SALARY" TO EXCEPTION-REASON
+           ELSE
+               IF EMP-SALARY > MAXIMUM-VALID-SALARY
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "SALARY EXCEEDS CEILING" TO EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+           PERFORM CHECK-DUPLICATE-EMP-ID
+           IF DUPLICATE-ID-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "DUPLICATE EMP-ID" TO EXCEPTION-REASON
+           END-IF.
+
+
+       CHECK-DUPLICATE-EMP-ID.
+           MOVE 'N' TO DUPLICATE-SWITCH
+
+           SET SEEN-ID-INDEX TO 1
+           PERFORM UNTIL SEEN-ID-INDEX > SEEN-ID-COUNT
+               IF SEEN-ID-ENTRY (SEEN-ID-INDEX) = EMP-ID
+                   SET DUPLICATE-ID-FOUND TO TRUE
+                   SET SEEN-ID-INDEX TO SEEN-ID-COUNT
+               END-IF
+               SET SEEN-ID-INDEX UP BY 1
+           END-PERFORM.
+
+           IF NOT DUPLICATE-ID-FOUND AND SEEN-ID-COUNT < 10
+               ADD 1 TO SEEN-ID-COUNT
+               MOVE EMP-ID TO SEEN-ID-ENTRY (SEEN-ID-COUNT)
            END-IF.
+
+
+       WRITE-OUTPUT-RECORD.
+           MOVE EMP-ID     TO OUTPUT-EMP-ID
+           MOVE EMP-NAME   TO OUTPUT-EMP-NAME
+           MOVE EMP-SALARY TO OUTPUT-EMP-SALARY
+           MOVE DEPT-CODE  TO OUTPUT-DEPT-CODE
+           MOVE PAY-GRADE  TO OUTPUT-PAY-GRADE
+           WRITE OUTPUT-RECORD.
+
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE EMP-ID     TO EXCEPTION-EMP-ID
+           MOVE EMP-NAME   TO EXCEPTION-EMP-NAME
+           MOVE EMP-SALARY TO EXCEPTION-EMP-SALARY
+           MOVE DEPT-CODE  TO EXCEPTION-DEPT-CODE
+           MOVE PAY-GRADE  TO EXCEPTION-PAY-GRADE
+           WRITE EXCEPTION-RECORD.
+
+           ADD 1 TO EXCEPTION-COUNT.
+
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           ACCEPT AUDIT-USER FROM ENVIRONMENT "USER".
+
+           IF AUDIT-USER = SPACE
+               MOVE "UNKNOWN" TO AUDIT-USER
+           END-IF.
+
+           INITIALIZE AUDIT-SALARY-MIN AUDIT-SALARY-MAX
+                      AUDIT-ID-LIST-COUNT AUDIT-ID-LIST-GROUP
+                      AUDIT-LOOKUP-ID.
+
+           MOVE SELECTION-MODE-SWITCH TO AUDIT-MODE
+           MOVE START-LINE            TO AUDIT-START-LINE
+           MOVE END-LINE              TO AUDIT-END-LINE
+           MOVE RECORD-COUNT          TO AUDIT-RECORD-COUNT
+
+           IF MODE-IS-SALARY
+               MOVE SALARY-MIN TO AUDIT-SALARY-MIN
+               MOVE SALARY-MAX TO AUDIT-SALARY-MAX
+           END-IF.
+
+           IF MODE-IS-ID-LIST
+               MOVE EMP-ID-LIST-COUNT TO AUDIT-ID-LIST-COUNT
+               MOVE EMP-ID-LIST-TABLE TO AUDIT-ID-LIST-GROUP
+           END-IF.
+
+           IF MODE-IS-LOOKUP
+               MOVE LOOKUP-EMP-ID TO AUDIT-LOOKUP-ID
+           END-IF.
+
+           WRITE AUDIT-RECORD.
+
+
+       PRINT-RANGE-SUMMARY.
+           IF RECORD-COUNT > 0
+               COMPUTE AVERAGE-SALARY = TOTAL-SALARY / RECORD-COUNT
+           ELSE
+               MOVE 0 TO AVERAGE-SALARY
+           END-IF.
+
+           IF RECORD-COUNT = 0 AND INPUT-FILE-OPENED-OK
+               DISPLAY "WARNING: No records matched this request."
+               IF RETURN-CODE = 0
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "---------------------------------------------".
+           DISPLAY "Records printed : " RECORD-COUNT.
+           DISPLAY "Total salary     : " TOTAL-SALARY.
+           DISPLAY "Average salary   : " AVERAGE-SALARY.
+           DISPLAY "Exceptions found : " EXCEPTION-COUNT.
+           DISPLAY "---------------------------------------------".
